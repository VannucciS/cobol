@@ -14,9 +14,21 @@
        INPUT-OUTPUT SECTION.
       *-----------------------
        FILE-CONTROL.
+      * CARFILDD is a JCL DD-style external name: at run time it
+      * resolves to whatever path the CARFILDD environment variable
+      * (or //CARFILDD DD statement under JCL) points to, so the
+      * same compiled LAB03 can run against any CARFILE extract
+      * without recompiling.
            SELECT CAR-FILE-IN
-               ASSIGN TO "D:\COBOLFILES\CARFILE.TXT"
+               ASSIGN TO CARFILDD
                    ORGANIZATION IS LINE SEQUENTIAL.
+      * CHECKPOINT-FILE holds the count of CAR-FILE-IN records
+      * successfully processed so far, so a rerun after an abend can
+      * skip back to where the last checkpoint left off instead of
+      * rereading the whole extract.
+           SELECT CHECKPOINT-FILE ASSIGN TO "lab03.ckp"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -28,9 +40,21 @@
                    10 ENGINE   PIC X(20).
                    10 TOWING-CAPACITY  PIC 9(8).
                    10  OWNER-NAME  PIC X(15).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD  PIC 9(8).
+
        WORKING-STORAGE SECTION.
       *-----------------------
            01 EOF-FLAG     PIC A(1).
+           01 RESTART-OPTION      PIC X(1).
+           01 CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+           01 CHECKPOINT-COUNT    PIC 9(8) VALUE ZERO.
+           01 RECORDS-READ        PIC 9(8) VALUE ZERO.
+           01 SKIP-COUNT          PIC 9(8) VALUE ZERO.
+           01 CHECKPOINT-QUOTIENT PIC 9(8).
+           01 CHECKPOINT-REMAINDER PIC 9(4).
+           01 CHECKPOINT-FILE-STATUS PIC X(2).
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -39,22 +63,72 @@
            PERFORM OPEN_ROUTINE.
            PERFORM READ_ROUTINE UNTIL EOF-FLAG     ='Y'.
            PERFORM CLOSE_ROUTINE.
-           STOP RUN.
+           GOBACK.
 
            OPEN_ROUTINE.
+               MOVE 'N' TO EOF-FLAG.
                OPEN INPUT CAR-FILE-IN.
+               ACCEPT RESTART-OPTION FROM ENVIRONMENT "LAB03-RESTART".
+               IF RESTART-OPTION = "Y" OR RESTART-OPTION = "y"
+                   PERFORM READ-LAST-CHECKPOINT
+                   PERFORM SKIP-TO-CHECKPOINT
+                       VARYING SKIP-COUNT FROM 1 BY 1
+                       UNTIL SKIP-COUNT > CHECKPOINT-COUNT
+                       OR EOF-FLAG = 'Y'
+                   MOVE CHECKPOINT-COUNT TO RECORDS-READ
+               END-IF.
+
+           READ-LAST-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF CHECKPOINT-FILE-STATUS = "35"
+                   MOVE ZERO TO CHECKPOINT-COUNT
+               ELSE
+                   READ CHECKPOINT-FILE
+                       AT END MOVE ZERO TO CHECKPOINT-COUNT
+                       NOT AT END MOVE CHECKPOINT-RECORD
+                           TO CHECKPOINT-COUNT
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           SKIP-TO-CHECKPOINT.
+               READ CAR-FILE-IN
+                   AT END MOVE 'Y' TO EOF-FLAG
+               END-READ.
 
            READ_ROUTINE.
                READ CAR-FILE-IN
                    AT END MOVE 'Y' TO EOF-FLAG
                        NOT AT END
+                       ADD 1 TO RECORDS-READ
                        DISPLAY "Car model "CAR-MODEL
                        DISPLAY "Car motor " ENGINE
                        DISPLAY "Car towing capacity " TOWING-CAPACITY
                        DISPLAY 'Car owner 'OWNER-NAME
-                       DISPLAY "**********************".
+                       DISPLAY "**********************"
+                       PERFORM WRITE-CHECKPOINT-IF-DUE.
+
+           WRITE-CHECKPOINT-IF-DUE.
+               DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+                   GIVING CHECKPOINT-QUOTIENT
+                   REMAINDER CHECKPOINT-REMAINDER.
+               IF CHECKPOINT-REMAINDER = ZERO
+                   PERFORM WRITE-CHECKPOINT
+               END-IF.
+
+           WRITE-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE RECORDS-READ TO CHECKPOINT-RECORD.
+               WRITE CHECKPOINT-RECORD.
+               CLOSE CHECKPOINT-FILE.
+
            CLOSE_ROUTINE.
                CLOSE CAR-FILE-IN.
+      * The file was read to completion, so reset the checkpoint -
+      * the next run should start from the top, not from the last
+      * interval written during this run.
+               MOVE ZERO TO RECORDS-READ.
+               PERFORM WRITE-CHECKPOINT.
 
       ** add other procedures here
        END PROGRAM LAB03.
