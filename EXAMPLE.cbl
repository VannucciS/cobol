@@ -27,6 +27,11 @@
    	       05   FLD-5   PIC	9(2)	VALUE	33.
            05   FLD-6   PIC	9(4)	VALUE	1111.
            05   RESULT  PIC 999.
+       01  CALC-BASE-TUITION  PIC 9(5).
+       01  CALC-FEES          PIC 9(5).
+       01  CALC-DISCOUNT      PIC 9(5).
+       01  CALC-BALANCE       PIC 9(5).
+       01  CALC-STATUS        PIC X(1).
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -34,10 +39,18 @@
       **
       * The main procedure of the program
       **
-            ADD FLD-3 FLD-4 FLD-5 GIVING RESULT.
+      * FLD-3/FLD-4/FLD-5 exercise CALCTUIT as base tuition, fees,
+      * and discount so this demo calculates a balance the same way
+      * Project01 does instead of hardcoding its own ADD/SUBTRACT.
+            MOVE FLD-3 TO CALC-BASE-TUITION.
+            MOVE FLD-4 TO CALC-FEES.
+            MOVE FLD-5 TO CALC-DISCOUNT.
+            CALL "CALCTUIT" USING CALC-BASE-TUITION CALC-FEES
+                CALC-DISCOUNT CALC-BALANCE CALC-STATUS.
+            MOVE CALC-BALANCE TO RESULT.
             DISPLAY "THE ADDITION IS " RESULT.
             SUBTRACT  FLD-3  FLD-4   FLD-5  FROM  FLD-2.
             DISPLAY "Result is "  FLD-2.
-            STOP RUN.
+            GOBACK.
       ** add other procedures here
        END PROGRAM READ-EXAMPLE.
