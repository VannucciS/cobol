@@ -0,0 +1,241 @@
+      ******************************************************************
+      * Author:Vannucci
+      * Date:Aug/09/2026
+      * Purpose: Maintain STUDENT-FILE by STUDENTNUMBER - read,
+      *          correct a tuition amount, or delete a withdrawn
+      *          student's record.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. STUDMAINT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "student-output.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS STUDENT-FILE-KEY
+               FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "student-audit.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD STUDENT-FILE.
+       01  STUDENTDATA.
+           02  STUDENT-FILE-KEY.
+               03 STUDENTNUMBER    PIC 9(7).
+               03 TRANSACTION-SEQ  PIC 9(3).
+           02  RECORD-TYPE         PIC X(1).
+               88 ENROLLMENT-RECORD VALUE "1".
+               88 PAYMENT-RECORD    VALUE "2".
+           02 FILLER   PIC A(1) VALUE " ".
+           02  TUITIONOWED     PIC 9(5).
+           02 FILLER   PIC A(1) VALUE " ".
+           02  STUDENTNAME     PIC A(40).
+           02 FILLER   PIC A(1) VALUE " ".
+           02  OPERATOR-ID     PIC X(4).
+       01  PAYMENT-TRANSACTION REDEFINES STUDENTDATA.
+           02  PMT-FILE-KEY.
+               03 PMT-STUDENTNUMBER   PIC 9(7).
+               03 PMT-TRANSACTION-SEQ PIC 9(3).
+           02  PMT-RECORD-TYPE        PIC X(1).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-DATE           PIC 9(8).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-AMOUNT         PIC 9(5).
+           02 FILLER                  PIC X(1).
+           02  PMT-OPERATOR-ID        PIC X(4).
+           02 FILLER                  PIC X(32).
+
+       FD AUDIT-FILE.
+       01  AUDIT-RECORD.
+           02 AUDIT-DATE       PIC 9(8).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-TIME       PIC 9(8).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-ENTRY-TYPE PIC X(1).
+               88 AUDIT-ENROLLMENT VALUE "E".
+               88 AUDIT-PAYMENT    VALUE "P".
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-STUDENTNUMBER PIC 9(7).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-OLD-TUITION PIC 9(5).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-NEW-TUITION PIC 9(5).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-PAYMENT-AMOUNT PIC 9(5).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  STUDENT-FILE-STATUS PIC X(2).
+       01  AUDIT-FILE-STATUS PIC X(2).
+       01  OLD-TUITION-OWED PIC 9(5) VALUE ZERO.
+       01  MAINT-CHOICE PIC X.
+           88 MAINT-DONE VALUE "Q" "q".
+       01  LOOKUP-NUMBER PIC 9(7).
+       01  NEW-TUITION-OWED PIC 99999.
+       01  CONFIRM-ANSWER PIC X.
+       01  RECORD-FOUND-SW PIC X VALUE "N".
+           88 RECORD-FOUND VALUE "Y".
+       01  PAYMENT-DELETE-SEQ PIC 9(3).
+       01  PAYMENT-DELETE-DONE-SW PIC X VALUE "N".
+           88 PAYMENT-DELETE-DONE VALUE "Y".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN I-O STUDENT-FILE.
+           IF STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open student-output.txt, status "
+                   STUDENT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM MENU-PROMPT WITH TEST AFTER
+               UNTIL MAINT-DONE.
+           CLOSE STUDENT-FILE.
+           STOP RUN.
+
+       MENU-PROMPT.
+           DISPLAY "*********************************************".
+           DISPLAY "STUDENT-FILE MAINTENANCE".
+           DISPLAY "  R - Read a student record".
+           DISPLAY "  U - Update tuition owed".
+           DISPLAY "  D - Delete a student record".
+           DISPLAY "  Q - Quit".
+           DISPLAY "Enter choice: "
+           ACCEPT MAINT-CHOICE.
+           IF MAINT-CHOICE = "R" OR "r"
+               PERFORM READ-STUDENT-RECORD
+           ELSE
+               IF MAINT-CHOICE = "U" OR "u"
+                   PERFORM UPDATE-STUDENT-RECORD
+               ELSE
+                   IF MAINT-CHOICE = "D" OR "d"
+                       PERFORM DELETE-STUDENT-RECORD
+                   ELSE
+                       IF NOT MAINT-DONE
+                           DISPLAY "Invalid choice, try again."
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       READ-STUDENT-RECORD.
+           PERFORM LOOKUP-STUDENT.
+           IF RECORD-FOUND
+               DISPLAY "Student number: " STUDENTNUMBER
+               DISPLAY "Tuition owed  : " TUITIONOWED
+               DISPLAY "Student name  : " STUDENTNAME
+           END-IF.
+
+       UPDATE-STUDENT-RECORD.
+           PERFORM LOOKUP-STUDENT.
+           IF RECORD-FOUND
+               DISPLAY "Current tuition owed: " TUITIONOWED
+               DISPLAY "Enter new tuition owed: "
+               ACCEPT NEW-TUITION-OWED
+               IF NEW-TUITION-OWED IS NOT NUMERIC
+                   OR NEW-TUITION-OWED = ZERO
+                   DISPLAY "Tuition owed must be a positive amount, "
+                       "update cancelled."
+               ELSE
+                   MOVE TUITIONOWED TO OLD-TUITION-OWED
+                   MOVE NEW-TUITION-OWED TO TUITIONOWED
+                   REWRITE STUDENTDATA
+                   IF STUDENT-FILE-STATUS NOT = "00"
+                       DISPLAY "Unable to update record, status "
+                           STUDENT-FILE-STATUS
+                   ELSE
+                       DISPLAY "Tuition owed updated."
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       DELETE-STUDENT-RECORD.
+           PERFORM LOOKUP-STUDENT.
+           IF RECORD-FOUND
+               DISPLAY "Delete " STUDENTNAME " (Y/N)? "
+               ACCEPT CONFIRM-ANSWER
+               IF CONFIRM-ANSWER = "Y" OR "y"
+                   DELETE STUDENT-FILE
+                   IF STUDENT-FILE-STATUS NOT = "00"
+                       DISPLAY "Unable to delete record, status "
+                           STUDENT-FILE-STATUS
+                   ELSE
+                       DISPLAY "Record deleted."
+                       PERFORM DELETE-PAYMENT-RECORDS
+                   END-IF
+               ELSE
+                   DISPLAY "Delete cancelled."
+               END-IF
+           END-IF.
+
+       DELETE-PAYMENT-RECORDS.
+      * Cascade the delete to any payment-transaction rows filed
+      * against this student number, so a withdrawn student's
+      * payment history does not linger as an orphaned row that no
+      * program can read back once the enrollment record is gone.
+           MOVE "N" TO PAYMENT-DELETE-DONE-SW.
+           MOVE 1 TO PAYMENT-DELETE-SEQ.
+           PERFORM DELETE-ONE-PAYMENT-RECORD WITH TEST BEFORE
+               UNTIL PAYMENT-DELETE-DONE.
+
+       DELETE-ONE-PAYMENT-RECORD.
+           MOVE LOOKUP-NUMBER TO PMT-STUDENTNUMBER.
+           MOVE PAYMENT-DELETE-SEQ TO PMT-TRANSACTION-SEQ.
+           DELETE STUDENT-FILE
+               INVALID KEY
+                   MOVE "Y" TO PAYMENT-DELETE-DONE-SW
+               NOT INVALID KEY
+                   ADD 1 TO PAYMENT-DELETE-SEQ
+           END-DELETE.
+
+       WRITE-AUDIT-RECORD.
+      * Appends an old/new tuition row to the same audit journal
+      * Project01 maintains, so a correction made here is traceable
+      * the same way a correction made at enrollment time is.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           SET AUDIT-ENROLLMENT TO TRUE.
+           MOVE STUDENTNUMBER TO AUDIT-STUDENTNUMBER.
+           MOVE OLD-TUITION-OWED TO AUDIT-OLD-TUITION.
+           MOVE TUITIONOWED TO AUDIT-NEW-TUITION.
+           MOVE ZERO TO AUDIT-PAYMENT-AMOUNT.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       LOOKUP-STUDENT.
+           MOVE "N" TO RECORD-FOUND-SW.
+           DISPLAY "Enter student number: "
+           ACCEPT LOOKUP-NUMBER.
+           MOVE LOOKUP-NUMBER TO STUDENTNUMBER.
+           MOVE ZERO TO TRANSACTION-SEQ.
+           READ STUDENT-FILE
+               INVALID KEY
+                   DISPLAY "No record found for student number "
+                       LOOKUP-NUMBER
+               NOT INVALID KEY
+                   MOVE "Y" TO RECORD-FOUND-SW
+           END-READ.
+
+      ** add other procedures here
+       END PROGRAM STUDMAINT.
