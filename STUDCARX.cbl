@@ -0,0 +1,181 @@
+      ******************************************************************
+      * Author:Vannucci
+      * Date:Aug/09/2026
+      * Purpose: Cross-reference report - matches tuition-owing
+      *          students in STUDENT-FILE against car owners in
+      *          CAR-FILE-IN by name, as a cheap collateral /
+      *          ability-to-pay check before sending a balance to
+      *          collections.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. STUDCARX.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "student-output.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS STUDENT-FILE-KEY
+               FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT CAR-FILE-IN
+               ASSIGN TO CARFILDD
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT XREF-REPORT ASSIGN TO "student-car-xref-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD STUDENT-FILE.
+       01  STUDENTDATA.
+           02  STUDENT-FILE-KEY.
+               03 STUDENTNUMBER    PIC 9(7).
+               03 TRANSACTION-SEQ  PIC 9(3).
+           02  RECORD-TYPE         PIC X(1).
+               88 ENROLLMENT-RECORD VALUE "1".
+               88 PAYMENT-RECORD    VALUE "2".
+           02 FILLER   PIC A(1) VALUE " ".
+           02  TUITIONOWED     PIC 9(5).
+           02 FILLER   PIC A(1) VALUE " ".
+           02  STUDENTNAME     PIC A(40).
+           02 FILLER   PIC A(1) VALUE " ".
+           02  OPERATOR-ID     PIC X(4).
+       01  PAYMENT-TRANSACTION REDEFINES STUDENTDATA.
+           02  PMT-FILE-KEY.
+               03 PMT-STUDENTNUMBER   PIC 9(7).
+               03 PMT-TRANSACTION-SEQ PIC 9(3).
+           02  PMT-RECORD-TYPE        PIC X(1).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-DATE           PIC 9(8).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-AMOUNT         PIC 9(5).
+           02 FILLER                  PIC X(1).
+           02  PMT-OPERATOR-ID        PIC X(4).
+           02 FILLER                  PIC X(32).
+
+       FD CAR-FILE-IN.
+       01 CAR-RECORD-IN.
+           05 CAR-MODEL    PIC X(10).
+           05 CAR-DATA.
+               10 ENGINE   PIC X(20).
+               10 TOWING-CAPACITY  PIC 9(8).
+               10  OWNER-NAME  PIC X(15).
+
+       FD XREF-REPORT.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  STUDENT-FILE-STATUS PIC X(2).
+       01  STUDENT-EOF-FLAG PIC X VALUE "N".
+           88 END-OF-STUDENTS VALUE "Y".
+       01  CAR-EOF-FLAG PIC X VALUE "N".
+           88 END-OF-CARS VALUE "Y".
+
+       01  CAR-OWNER-TABLE.
+           05 CAR-OWNER-COUNT  PIC 9(4) VALUE ZERO.
+           05 CAR-OWNER-ENTRY OCCURS 500 TIMES
+                   INDEXED BY CAR-OWNER-IX.
+               10 TBL-OWNER-NAME  PIC X(15).
+               10 TBL-CAR-MODEL   PIC X(10).
+
+       01  MATCH-FOUND-SW PIC X VALUE "N".
+           88 MATCH-FOUND VALUE "Y".
+
+       01  HEADING-LINE-1 PIC X(80) VALUE
+           "STUDENT / CAR OWNER CROSS-REFERENCE REPORT".
+       01  HEADING-LINE-2 PIC X(80) VALUE
+           "STUDENT NAME                      TUITION OWED  CAR MODEL".
+
+       01  DETAIL-LINE.
+           05 DL-NAME          PIC X(40).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DL-TUITION       PIC ZZZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DL-MODEL         PIC X(10).
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT STUDENT-FILE.
+           IF STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open student-output.txt, status "
+                   STUDENT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN INPUT CAR-FILE-IN.
+           OPEN OUTPUT XREF-REPORT.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           PERFORM LOAD-CAR-OWNER-TABLE.
+           PERFORM READ-STUDENT-RECORD.
+           PERFORM MATCH-STUDENT-TO-CAR
+               UNTIL END-OF-STUDENTS.
+           CLOSE STUDENT-FILE.
+           CLOSE CAR-FILE-IN.
+           CLOSE XREF-REPORT.
+           STOP RUN.
+
+       LOAD-CAR-OWNER-TABLE.
+           PERFORM READ-CAR-RECORD.
+           PERFORM STORE-CAR-OWNER
+               UNTIL END-OF-CARS
+               OR CAR-OWNER-COUNT = 500.
+           IF NOT END-OF-CARS
+               DISPLAY "WARNING: CAR-OWNER-TABLE is full at 500 "
+                   "owners but CAR-FILE-IN has more records - "
+                   "this run did not check every car owner."
+           END-IF.
+
+       READ-CAR-RECORD.
+           READ CAR-FILE-IN
+               AT END MOVE "Y" TO CAR-EOF-FLAG
+           END-READ.
+
+       STORE-CAR-OWNER.
+           ADD 1 TO CAR-OWNER-COUNT.
+           MOVE OWNER-NAME TO TBL-OWNER-NAME (CAR-OWNER-COUNT).
+           MOVE CAR-MODEL TO TBL-CAR-MODEL (CAR-OWNER-COUNT).
+           PERFORM READ-CAR-RECORD.
+
+       READ-STUDENT-RECORD.
+      * Payment-transaction records carry no STUDENTNAME, so they
+      * are skipped here - only enrollment records are matched
+      * against car owners.
+           READ STUDENT-FILE NEXT RECORD
+               AT END MOVE "Y" TO STUDENT-EOF-FLAG
+           END-READ.
+           IF NOT END-OF-STUDENTS AND PAYMENT-RECORD
+               PERFORM READ-STUDENT-RECORD
+           END-IF.
+
+       MATCH-STUDENT-TO-CAR.
+           MOVE "N" TO MATCH-FOUND-SW.
+           SET CAR-OWNER-IX TO 1.
+           PERFORM TEST-ONE-CAR-OWNER
+               VARYING CAR-OWNER-IX FROM 1 BY 1
+               UNTIL CAR-OWNER-IX > CAR-OWNER-COUNT
+               OR MATCH-FOUND.
+           PERFORM READ-STUDENT-RECORD.
+
+       TEST-ONE-CAR-OWNER.
+           IF STUDENTNAME (1:15) = TBL-OWNER-NAME (CAR-OWNER-IX)
+               MOVE "Y" TO MATCH-FOUND-SW
+               MOVE STUDENTNAME TO DL-NAME
+               MOVE TUITIONOWED TO DL-TUITION
+               MOVE TBL-CAR-MODEL (CAR-OWNER-IX) TO DL-MODEL
+               WRITE REPORT-LINE FROM DETAIL-LINE
+           END-IF.
+
+      ** add other procedures here
+       END PROGRAM STUDCARX.
