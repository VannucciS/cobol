@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author:Vannucci
+      * Date:Aug/09/2026
+      * Purpose: Top-level menu dispatching into Project01 (enter a
+      *          student), LAB03 (list cars), and READ-EXAMPLE (run a
+      *          calculation) so staff don't need to know the
+      *          individual PROGRAM-IDs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. MENU.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  MENU-CHOICE PIC X.
+           88 MENU-DONE VALUE "Q" "q".
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           PERFORM MENU-PROMPT WITH TEST AFTER
+               UNTIL MENU-DONE.
+           STOP RUN.
+
+       MENU-PROMPT.
+           DISPLAY "*********************************************".
+           DISPLAY "MAIN MENU".
+           DISPLAY "  1 - Enter a student (Project01)".
+           DISPLAY "  2 - List cars (LAB03)".
+           DISPLAY "  3 - Run a calculation (READ-EXAMPLE)".
+           DISPLAY "  Q - Quit".
+           DISPLAY "Enter choice: "
+           ACCEPT MENU-CHOICE.
+           IF MENU-CHOICE = "1"
+               CALL "PROJECT01"
+           ELSE
+               IF MENU-CHOICE = "2"
+                   CALL "LAB03"
+               ELSE
+                   IF MENU-CHOICE = "3"
+                       CALL "READ-EXAMPLE"
+                   ELSE
+                       IF NOT MENU-DONE
+                           DISPLAY "Invalid choice, try again."
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      ** add other procedures here
+       END PROGRAM MENU.
