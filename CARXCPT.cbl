@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author:Vannucci
+      * Date:Aug/09/2026
+      * Purpose: Exception report for CAR-FILE-IN - flags any record
+      *          with a non-numeric TOWING-CAPACITY or a blank
+      *          CAR-MODEL/OWNER-NAME and writes it to a separate
+      *          exception file with a reason code, so the fleet
+      *          office can fix bad source data at the source instead
+      *          of it surfacing three reports downstream.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CARXCPT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+      * CARFILDD is the same JCL DD-style external name LAB03 uses,
+      * so this program can be pointed at any CARFILE extract without
+      * recompiling.
+           SELECT CAR-FILE-IN
+               ASSIGN TO CARFILDD
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO "carfile-exception-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD CAR-FILE-IN.
+       01 CAR-RECORD-IN.
+           05 CAR-MODEL    PIC X(10).
+           05 CAR-DATA.
+               10 ENGINE   PIC X(20).
+               10 TOWING-CAPACITY  PIC 9(8).
+               10  OWNER-NAME  PIC X(15).
+
+       FD EXCEPTION-REPORT.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  CAR-EOF-FLAG PIC X VALUE "N".
+           88 END-OF-CARS VALUE "Y".
+       01  RECORDS-READ       PIC 9(8) VALUE ZERO.
+       01  EXCEPTION-COUNT    PIC 9(8) VALUE ZERO.
+       01  TOWING-CAPACITY-EDIT PIC X(8).
+       01  EXCP-REASON-CODE   PIC X(2).
+       01  EXCP-REASON-TEXT   PIC X(40).
+
+       01  HEADING-LINE-1 PIC X(80) VALUE
+           "CARFILE EXCEPTION REPORT".
+       01  HEADING-LINE-2 PIC X(80) VALUE
+           "CAR MODEL  REASON CODE  REASON".
+
+       01  DETAIL-LINE.
+           05 DL-MODEL         PIC X(10).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DL-REASON-CODE   PIC X(2).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DL-REASON-TEXT   PIC X(40).
+
+       01  TOTAL-LINE.
+           05 FILLER           PIC X(30) VALUE
+               "EXCEPTIONS WRITTEN:".
+           05 TL-EXCEPTION-COUNT PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT CAR-FILE-IN.
+           OPEN OUTPUT EXCEPTION-REPORT.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           PERFORM READ-CAR-RECORD.
+           PERFORM EDIT-CAR-RECORD
+               UNTIL END-OF-CARS.
+           MOVE EXCEPTION-COUNT TO TL-EXCEPTION-COUNT.
+           WRITE REPORT-LINE FROM TOTAL-LINE.
+           CLOSE CAR-FILE-IN.
+           CLOSE EXCEPTION-REPORT.
+           STOP RUN.
+
+       READ-CAR-RECORD.
+           READ CAR-FILE-IN
+               AT END MOVE "Y" TO CAR-EOF-FLAG
+           END-READ.
+           IF NOT END-OF-CARS
+               ADD 1 TO RECORDS-READ
+           END-IF.
+
+       EDIT-CAR-RECORD.
+           MOVE TOWING-CAPACITY TO TOWING-CAPACITY-EDIT.
+           IF TOWING-CAPACITY-EDIT IS NOT NUMERIC
+               MOVE "01" TO EXCP-REASON-CODE
+               MOVE "TOWING CAPACITY NOT NUMERIC" TO EXCP-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+           IF CAR-MODEL = SPACES
+               MOVE "02" TO EXCP-REASON-CODE
+               MOVE "CAR MODEL BLANK" TO EXCP-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+           IF OWNER-NAME = SPACES
+               MOVE "03" TO EXCP-REASON-CODE
+               MOVE "OWNER NAME BLANK" TO EXCP-REASON-TEXT
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+           PERFORM READ-CAR-RECORD.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE CAR-MODEL TO DL-MODEL.
+           MOVE EXCP-REASON-CODE TO DL-REASON-CODE.
+           MOVE EXCP-REASON-TEXT TO DL-REASON-TEXT.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO EXCEPTION-COUNT.
+
+      ** add other procedures here
+       END PROGRAM CARXCPT.
