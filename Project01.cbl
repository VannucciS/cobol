@@ -6,7 +6,7 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROJECT01.
        ENVIRONMENT DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        CONFIGURATION SECTION.
@@ -14,9 +14,19 @@
        INPUT-OUTPUT SECTION.
       *-----------------------
        FILE-CONTROL.
+      * STUDENT-FILE-KEY combines STUDENTNUMBER with TRANSACTION-SEQ
+      * so a student's enrollment snapshot (sequence 000) and any
+      * number of payment transactions against that same student
+      * (sequence 001, 002, ...) can all live in this one indexed
+      * file under distinct keys.
            SELECT STUDENT-FILE ASSIGN TO "student-output.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS IS DYNAMIC
+               RECORD KEY IS STUDENT-FILE-KEY
+               FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "student-audit.txt"
                ORGANIZATION IS LINE SEQUENTIAL
-               ACCESS IS SEQUENTIAL.
+               FILE STATUS IS AUDIT-FILE-STATUS.
 
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -24,11 +34,48 @@
       *-----------------------
        FD STUDENT-FILE.
        01  STUDENTDATA.
-           02 STUDENTNUMBER    PIC 9(7).
+           02  STUDENT-FILE-KEY.
+               03 STUDENTNUMBER    PIC 9(7).
+               03 TRANSACTION-SEQ  PIC 9(3).
+           02  RECORD-TYPE         PIC X(1).
+               88 ENROLLMENT-RECORD VALUE "1".
+               88 PAYMENT-RECORD    VALUE "2".
            02 FILLER   PIC A(1) VALUE " ".
            02  TUITIONOWED     PIC 9(5).
            02 FILLER   PIC A(1) VALUE " ".
            02  STUDENTNAME     PIC A(40).
+           02 FILLER   PIC A(1) VALUE " ".
+           02  OPERATOR-ID     PIC X(4).
+       01  PAYMENT-TRANSACTION REDEFINES STUDENTDATA.
+           02  PMT-FILE-KEY.
+               03 PMT-STUDENTNUMBER   PIC 9(7).
+               03 PMT-TRANSACTION-SEQ PIC 9(3).
+           02  PMT-RECORD-TYPE        PIC X(1).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-DATE           PIC 9(8).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-AMOUNT         PIC 9(5).
+           02 FILLER                  PIC X(1).
+           02  PMT-OPERATOR-ID        PIC X(4).
+           02 FILLER                  PIC X(32).
+
+       FD AUDIT-FILE.
+       01  AUDIT-RECORD.
+           02 AUDIT-DATE       PIC 9(8).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-TIME       PIC 9(8).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-ENTRY-TYPE PIC X(1).
+               88 AUDIT-ENROLLMENT VALUE "E".
+               88 AUDIT-PAYMENT    VALUE "P".
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-STUDENTNUMBER PIC 9(7).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-OLD-TUITION PIC 9(5).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-NEW-TUITION PIC 9(5).
+           02 FILLER           PIC X(1) VALUE " ".
+           02 AUDIT-PAYMENT-AMOUNT PIC 9(5).
 
        WORKING-STORAGE SECTION.
       *-----------------------
@@ -37,6 +84,29 @@
            05 TUITION-OWED PIC 99999.
            05 STUDENT-NAME PIC A(40).
        01  EOD PIC X VALUE "N".
+       01  ENTRY-OK-SW PIC X VALUE "N".
+           88 ENTRY-OK VALUE "Y".
+       01  STUDENT-NUMBER-EDIT PIC 9(7).
+       01  STUDENT-FILE-STATUS PIC X(2).
+       01  PRIOR-RECORD-FOUND-SW PIC X VALUE "N".
+           88 PRIOR-RECORD-FOUND VALUE "Y".
+       01  OLD-TUITION-OWED PIC 9(5) VALUE ZERO.
+       01  WRITE-FAILED-SW PIC X VALUE "N".
+           88 WRITE-FAILED VALUE "Y".
+       01  BASE-TUITION PIC 9(5).
+       01  TUITION-FEES PIC 9(5).
+       01  TUITION-DISCOUNT PIC 9(5).
+       01  ENTRY-TYPE PIC X VALUE "E".
+       01  PAYMENT-AMOUNT-ENTRY PIC 9(5).
+       01  NEXT-PAYMENT-SEQ PIC 9(3).
+       01  PAYMENT-SLOT-FOUND-SW PIC X VALUE "N".
+           88 PAYMENT-SLOT-FOUND VALUE "Y".
+       01  OPERATOR-ID-ENTRY PIC X(4).
+           88 VALID-OPERATOR VALUES "ADMN" "CLK1" "CLK2" "CLK3".
+       01  AUDIT-FILE-STATUS PIC X(2).
+       01  CALC-STATUS-ENTRY PIC X(1).
+           88 CALC-OK VALUE "0".
+           88 CALC-SIZE-ERROR VALUE "1".
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -44,28 +114,222 @@
       **
       * The main procedure of the program
       **
-           OPEN OUTPUT STUDENT-FILE.
+           OPEN I-O STUDENT-FILE.
+           IF STUDENT-FILE-STATUS = "35"
+               CLOSE STUDENT-FILE
+               OPEN OUTPUT STUDENT-FILE
+               CLOSE STUDENT-FILE
+               OPEN I-O STUDENT-FILE
+           END-IF.
+           PERFORM GET-OPERATOR-ID WITH TEST AFTER
+               UNTIL ENTRY-OK.
            PERFORM DATA-PROMPT WITH TEST AFTER
                UNTIL EOD = 'N'.
            CLOSE STUDENT-FILE.
-           STOP RUN.
+           GOBACK.
+
+       GET-OPERATOR-ID.
+           MOVE "Y" TO ENTRY-OK-SW.
+           DISPLAY "Enter operator ID: "
+           ACCEPT OPERATOR-ID-ENTRY.
+           IF NOT VALID-OPERATOR
+               DISPLAY "Unrecognized operator ID, try again."
+               MOVE "N" TO ENTRY-OK-SW
+           END-IF.
 
        DATA-PROMPT.
-           DISPLAY "Enter student number: "
-           ACCEPT STUDENT-NUMBER.
-           DISPLAY "Enter student tuition owed: "
-           ACCEPT TUITION-OWED.
-           DISPLAY "Enter student name: ".
-           ACCEPT STUDENT-NAME.
+           DISPLAY "Enrollment or payment entry? (E/P) "
+           ACCEPT ENTRY-TYPE.
+           IF ENTRY-TYPE = "P" OR ENTRY-TYPE = "p"
+               PERFORM PAYMENT-ENTRY
+           ELSE
+               PERFORM ENROLLMENT-ENTRY
+           END-IF.
+           DISPLAY "*********************************************".
            DISPLAY "ADD MORE DATA? (Y/N) "
            ACCEPT EOD.
+
+       ENROLLMENT-ENTRY.
+           PERFORM GET-STUDENT-ENTRY WITH TEST AFTER
+               UNTIL ENTRY-OK.
+           PERFORM CHECK-PRIOR-RECORD.
+           IF PRIOR-RECORD-FOUND
+               DISPLAY "Student number " STUDENT-NUMBER
+                   " already on file - updating existing record "
+                   "instead of adding a duplicate."
+           END-IF.
                MOVE STUDENT-NUMBER TO STUDENTNUMBER
+               MOVE ZERO TO TRANSACTION-SEQ
+               SET ENROLLMENT-RECORD TO TRUE
                MOVE TUITION-OWED TO TUITIONOWED
                MOVE STUDENT-NAME TO STUDENTNAME
+               MOVE OPERATOR-ID-ENTRY TO OPERATOR-ID
+           PERFORM WRITE-STUDENT-RECORD.
+           IF NOT WRITE-FAILED
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+       CHECK-PRIOR-RECORD.
+           MOVE "N" TO PRIOR-RECORD-FOUND-SW.
+           MOVE ZERO TO OLD-TUITION-OWED.
+           MOVE STUDENT-NUMBER TO STUDENTNUMBER.
+           MOVE ZERO TO TRANSACTION-SEQ.
+           READ STUDENT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO PRIOR-RECORD-FOUND-SW
+                   MOVE TUITIONOWED TO OLD-TUITION-OWED
+           END-READ.
+
+       WRITE-STUDENT-RECORD.
+           MOVE "N" TO WRITE-FAILED-SW.
+           IF PRIOR-RECORD-FOUND
+               REWRITE STUDENTDATA
+                   INVALID KEY
+                       MOVE "Y" TO WRITE-FAILED-SW
+               END-REWRITE
+           ELSE
                WRITE STUDENTDATA
-               END-WRITE.
-           DISPLAY "*********************************************".
+                   INVALID KEY
+                       MOVE "Y" TO WRITE-FAILED-SW
+               END-WRITE
+           END-IF.
+           IF WRITE-FAILED
+               DISPLAY "Unable to write student record, status "
+                   STUDENT-FILE-STATUS
+           END-IF.
+
+       PAYMENT-ENTRY.
+           PERFORM GET-PAYMENT-ENTRY WITH TEST AFTER
+               UNTIL ENTRY-OK.
+           PERFORM FIND-NEXT-PAYMENT-SEQ.
+           MOVE STUDENT-NUMBER TO PMT-STUDENTNUMBER.
+           MOVE NEXT-PAYMENT-SEQ TO PMT-TRANSACTION-SEQ.
+           SET PAYMENT-RECORD TO TRUE.
+           ACCEPT PAYMENT-DATE FROM DATE YYYYMMDD.
+           MOVE PAYMENT-AMOUNT-ENTRY TO PAYMENT-AMOUNT.
+           MOVE OPERATOR-ID-ENTRY TO PMT-OPERATOR-ID.
+           WRITE PAYMENT-TRANSACTION
+               INVALID KEY
+                   MOVE "Y" TO WRITE-FAILED-SW
+                   DISPLAY "Unable to write payment record, status "
+                       STUDENT-FILE-STATUS
+           END-WRITE.
+           IF NOT WRITE-FAILED
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+       GET-PAYMENT-ENTRY.
+           MOVE "Y" TO ENTRY-OK-SW.
+           DISPLAY "Enter student number: "
+           ACCEPT STUDENT-NUMBER-EDIT.
+           IF STUDENT-NUMBER-EDIT IS NOT NUMERIC
+               OR STUDENT-NUMBER-EDIT = ZERO
+               DISPLAY "Student number must be numeric and non-zero."
+               MOVE "N" TO ENTRY-OK-SW
+           ELSE
+               MOVE STUDENT-NUMBER-EDIT TO STUDENT-NUMBER
+           END-IF.
+           IF ENTRY-OK
+               DISPLAY "Enter payment amount: "
+               ACCEPT PAYMENT-AMOUNT-ENTRY
+               IF PAYMENT-AMOUNT-ENTRY IS NOT NUMERIC
+                   OR PAYMENT-AMOUNT-ENTRY = ZERO
+                   DISPLAY "Payment amount must be a positive amount."
+                   MOVE "N" TO ENTRY-OK-SW
+               END-IF
+           END-IF.
+
+       FIND-NEXT-PAYMENT-SEQ.
+           MOVE "Y" TO PAYMENT-SLOT-FOUND-SW.
+           MOVE 1 TO NEXT-PAYMENT-SEQ.
+           PERFORM TEST-PAYMENT-SEQ-TAKEN WITH TEST BEFORE
+               UNTIL NOT PAYMENT-SLOT-FOUND.
+
+       TEST-PAYMENT-SEQ-TAKEN.
+           MOVE STUDENT-NUMBER TO PMT-STUDENTNUMBER.
+           MOVE NEXT-PAYMENT-SEQ TO PMT-TRANSACTION-SEQ.
+           READ STUDENT-FILE
+               INVALID KEY
+                   MOVE "N" TO PAYMENT-SLOT-FOUND-SW
+               NOT INVALID KEY
+                   ADD 1 TO NEXT-PAYMENT-SEQ
+           END-READ.
+
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-TIME FROM TIME.
+           IF ENTRY-TYPE = "P" OR ENTRY-TYPE = "p"
+               SET AUDIT-PAYMENT TO TRUE
+               MOVE PMT-STUDENTNUMBER TO AUDIT-STUDENTNUMBER
+               MOVE ZERO TO AUDIT-OLD-TUITION
+               MOVE ZERO TO AUDIT-NEW-TUITION
+               MOVE PAYMENT-AMOUNT TO AUDIT-PAYMENT-AMOUNT
+           ELSE
+               SET AUDIT-ENROLLMENT TO TRUE
+               MOVE STUDENTNUMBER TO AUDIT-STUDENTNUMBER
+               MOVE OLD-TUITION-OWED TO AUDIT-OLD-TUITION
+               MOVE TUITIONOWED TO AUDIT-NEW-TUITION
+               MOVE ZERO TO AUDIT-PAYMENT-AMOUNT
+           END-IF.
+           WRITE AUDIT-RECORD.
+           CLOSE AUDIT-FILE.
+
+       GET-STUDENT-ENTRY.
+           MOVE "Y" TO ENTRY-OK-SW.
+           DISPLAY "Enter student number: "
+           ACCEPT STUDENT-NUMBER-EDIT.
+           IF STUDENT-NUMBER-EDIT IS NOT NUMERIC
+               OR STUDENT-NUMBER-EDIT = ZERO
+               DISPLAY "Student number must be numeric and non-zero."
+               MOVE "N" TO ENTRY-OK-SW
+           ELSE
+               MOVE STUDENT-NUMBER-EDIT TO STUDENT-NUMBER
+           END-IF.
+           IF ENTRY-OK
+               DISPLAY "Enter base tuition: "
+               ACCEPT BASE-TUITION
+               DISPLAY "Enter fees: "
+               ACCEPT TUITION-FEES
+               DISPLAY "Enter discount: "
+               ACCEPT TUITION-DISCOUNT
+               IF BASE-TUITION IS NOT NUMERIC
+                   OR TUITION-FEES IS NOT NUMERIC
+                   OR TUITION-DISCOUNT IS NOT NUMERIC
+                   DISPLAY "Tuition figures must be numeric."
+                   MOVE "N" TO ENTRY-OK-SW
+               ELSE
+                   CALL "CALCTUIT" USING BASE-TUITION TUITION-FEES
+                       TUITION-DISCOUNT TUITION-OWED CALC-STATUS-ENTRY
+                   IF CALC-SIZE-ERROR
+                       DISPLAY "Base tuition plus fees, less "
+                           "discount, is too large - re-enter."
+                       MOVE "N" TO ENTRY-OK-SW
+                   ELSE
+                       IF TUITION-OWED = ZERO
+                           DISPLAY "Tuition owed must be a positive "
+                               "amount."
+                           MOVE "N" TO ENTRY-OK-SW
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF ENTRY-OK
+               DISPLAY "Enter student name: "
+               ACCEPT STUDENT-NAME
+               IF STUDENT-NAME = SPACES
+                   DISPLAY "Student name cannot be blank."
+                   MOVE "N" TO ENTRY-OK-SW
+               END-IF
+           END-IF.
 
 
       ** add other procedures here
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM PROJECT01.
