@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author:Vannucci
+      * Date:Aug/09/2026
+      * Purpose: Tuition aging/balance report - lists every student in
+      *          STUDENT-FILE in STUDENTNUMBER order with TUITIONOWED,
+      *          a running subtotal, and a grand total at the end.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. STUDRPT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "student-output.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS STUDENT-FILE-KEY
+               FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT TUITION-REPORT ASSIGN TO "tuition-aging-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD STUDENT-FILE.
+       01  STUDENTDATA.
+           02  STUDENT-FILE-KEY.
+               03 STUDENTNUMBER    PIC 9(7).
+               03 TRANSACTION-SEQ  PIC 9(3).
+           02  RECORD-TYPE         PIC X(1).
+               88 ENROLLMENT-RECORD VALUE "1".
+               88 PAYMENT-RECORD    VALUE "2".
+           02 FILLER   PIC A(1) VALUE " ".
+           02  TUITIONOWED     PIC 9(5).
+           02 FILLER   PIC A(1) VALUE " ".
+           02  STUDENTNAME     PIC A(40).
+           02 FILLER   PIC A(1) VALUE " ".
+           02  OPERATOR-ID     PIC X(4).
+       01  PAYMENT-TRANSACTION REDEFINES STUDENTDATA.
+           02  PMT-FILE-KEY.
+               03 PMT-STUDENTNUMBER   PIC 9(7).
+               03 PMT-TRANSACTION-SEQ PIC 9(3).
+           02  PMT-RECORD-TYPE        PIC X(1).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-DATE           PIC 9(8).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-AMOUNT         PIC 9(5).
+           02 FILLER                  PIC X(1).
+           02  PMT-OPERATOR-ID        PIC X(4).
+           02 FILLER                  PIC X(32).
+
+       FD TUITION-REPORT.
+       01  REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  STUDENT-FILE-STATUS PIC X(2).
+       01  EOF-FLAG PIC X VALUE "N".
+           88 END-OF-STUDENTS VALUE "Y".
+       01  RUNNING-SUBTOTAL PIC 9(7) VALUE ZERO.
+       01  GRAND-TOTAL PIC 9(7) VALUE ZERO.
+
+       01  DETAIL-LINE.
+           05 DL-NUMBER        PIC 9(7).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DL-NAME          PIC X(40).
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DL-TUITION       PIC ZZZZ9.
+           05 FILLER           PIC X(3) VALUE SPACES.
+           05 DL-SUBTOTAL      PIC ZZZZZZ9.
+
+       01  TOTAL-LINE.
+           05 FILLER           PIC X(55) VALUE
+               "GRAND TOTAL TUITION OWED:".
+           05 TL-GRAND-TOTAL   PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT STUDENT-FILE.
+           IF STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open student-output.txt, status "
+                   STUDENT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT TUITION-REPORT.
+           PERFORM READ-STUDENT-RECORD.
+           PERFORM PRINT-DETAIL-LINE
+               UNTIL END-OF-STUDENTS.
+           PERFORM PRINT-GRAND-TOTAL.
+           CLOSE STUDENT-FILE.
+           CLOSE TUITION-REPORT.
+           STOP RUN.
+
+       READ-STUDENT-RECORD.
+      * STUDENT-FILE is indexed on STUDENTNUMBER, so a plain
+      * sequential read already returns records in ascending
+      * STUDENTNUMBER order - no separate sort step is needed.
+      * Payment-transaction records carry no TUITIONOWED snapshot,
+      * so they are skipped here - only enrollment records are aged.
+           READ STUDENT-FILE NEXT RECORD
+               AT END MOVE "Y" TO EOF-FLAG
+           END-READ.
+           IF NOT END-OF-STUDENTS AND PAYMENT-RECORD
+               PERFORM READ-STUDENT-RECORD
+           END-IF.
+
+       PRINT-DETAIL-LINE.
+           ADD TUITIONOWED TO RUNNING-SUBTOTAL
+               ON SIZE ERROR
+                   DISPLAY "WARNING: RUNNING-SUBTOTAL overflowed "
+                       "computing the subtotal for student "
+                       STUDENTNUMBER
+           END-ADD.
+           ADD TUITIONOWED TO GRAND-TOTAL
+               ON SIZE ERROR
+                   DISPLAY "WARNING: GRAND-TOTAL overflowed - the "
+                       "grand total on this report is not reliable."
+           END-ADD.
+           MOVE STUDENTNUMBER TO DL-NUMBER.
+           MOVE STUDENTNAME TO DL-NAME.
+           MOVE TUITIONOWED TO DL-TUITION.
+           MOVE RUNNING-SUBTOTAL TO DL-SUBTOTAL.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           PERFORM READ-STUDENT-RECORD.
+
+       PRINT-GRAND-TOTAL.
+           MOVE GRAND-TOTAL TO TL-GRAND-TOTAL.
+           WRITE REPORT-LINE FROM TOTAL-LINE.
+
+      ** add other procedures here
+       END PROGRAM STUDRPT.
