@@ -0,0 +1,27 @@
+//BATCHRUN JOB (ACCTNO),'NIGHTLY TUITION BATCH',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH SEQUENCE:
+//*   PROJECT01 IS A CLERK-OPERATED, TERMINAL-DRIVEN PROGRAM THAT
+//*   CAPTURES TUITION/PAYMENT ENTRIES INTO STUDENT-OUTPUT.TXT
+//*   DURING THE BUSINESS DAY.  IT TAKES NO SYSIN-DRIVEN INPUT, SO
+//*   IT IS RUN BY THE CLERK AT A TERMINAL AND IS NOT PART OF THIS
+//*   UNATTENDED OVERNIGHT SUBMISSION.  THIS JOB PICKS UP FROM THE
+//*   STUDENT-OUTPUT.TXT THAT DAY'S CAPTURE LEFT BEHIND:
+//*   STEP020 - LAB03 READS THE CARFILE EXTRACT NAMED ON THE
+//*             CARFILDD DD STATEMENT BELOW
+//*   STEP030 - STUDRPT PRODUCES THE TUITION AGING/BALANCE REPORT
+//*   STEP040 - STUDCARX PRODUCES THE STUDENT/CAR OWNER
+//*             CROSS-REFERENCE REPORT
+//* EACH STEP AFTER STEP020 IS BYPASSED IF ANY PRIOR STEP ENDED
+//* WITH A NONZERO RETURN CODE, SO A SINGLE SUBMIT REPRODUCES THE
+//* SAME NIGHT'S PROCESSING EVERY TIME INSTEAD OF RELYING ON AN
+//* OPERATOR TO RUN EACH PROGRAM BY HAND.
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=LAB03
+//CARFILDD DD DSN=PROD.COBOLFILES.CARFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//STEP030  EXEC PGM=STUDRPT,COND=(0,NE)
+//SYSOUT   DD SYSOUT=*
+//STEP040  EXEC PGM=STUDCARX,COND=(0,NE)
+//CARFILDD DD DSN=PROD.COBOLFILES.CARFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
