@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:Vannucci
+      * Date:Aug/09/2026
+      * Purpose: Callable tuition-balance calculation - given a base
+      *          tuition amount, fees, and a discount, returns the
+      *          net amount owed so every program computes it the
+      *          same way.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. CALCTUIT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  GROSS-TUITION PIC 9(6).
+
+       LINKAGE SECTION.
+      *-----------------------
+       01  LS-BASE-TUITION PIC 9(5).
+       01  LS-FEES         PIC 9(5).
+       01  LS-DISCOUNT     PIC 9(5).
+       01  LS-TUITION-BALANCE PIC 9(5).
+       01  LS-CALC-STATUS  PIC X(1).
+           88 CALC-OK VALUE "0".
+           88 CALC-SIZE-ERROR VALUE "1".
+
+       PROCEDURE DIVISION USING LS-BASE-TUITION LS-FEES LS-DISCOUNT
+               LS-TUITION-BALANCE LS-CALC-STATUS.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CALC-TUITION-BALANCE.
+      **
+      * Net tuition balance = base tuition + fees - discount, floored
+      * at zero so a discount larger than the gross amount cannot
+      * drive the unsigned balance negative. LS-CALC-STATUS comes
+      * back CALC-SIZE-ERROR if base tuition plus fees, less the
+      * discount, would not fit in LS-TUITION-BALANCE, so the caller
+      * can re-prompt instead of trusting a truncated balance.
+      **
+           SET CALC-OK TO TRUE.
+           ADD LS-BASE-TUITION LS-FEES GIVING GROSS-TUITION.
+           IF LS-DISCOUNT > GROSS-TUITION
+               MOVE ZERO TO LS-TUITION-BALANCE
+           ELSE
+               SUBTRACT LS-DISCOUNT FROM GROSS-TUITION
+                   GIVING LS-TUITION-BALANCE
+                   ON SIZE ERROR
+                       SET CALC-SIZE-ERROR TO TRUE
+                       MOVE ZERO TO LS-TUITION-BALANCE
+               END-SUBTRACT
+           END-IF.
+           GOBACK.
+
+      ** add other procedures here
+       END PROGRAM CALCTUIT.
