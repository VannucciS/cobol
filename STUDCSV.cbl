@@ -0,0 +1,118 @@
+      ******************************************************************
+      * Author:Vannucci
+      * Date:Aug/09/2026
+      * Purpose: Comma-delimited export of STUDENT-FILE for the
+      *          billing spreadsheet - writes a header row followed
+      *          by STUDENTNUMBER,TUITIONOWED,STUDENTNAME for every
+      *          enrollment record, so the spreadsheet import stops
+      *          depending on someone hand-splitting fixed columns.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. STUDCSV.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+           SELECT STUDENT-FILE ASSIGN TO "student-output.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS IS SEQUENTIAL
+               RECORD KEY IS STUDENT-FILE-KEY
+               FILE STATUS IS STUDENT-FILE-STATUS.
+           SELECT CSV-FILE ASSIGN TO "student-output.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+      *-----------------------
+       FD STUDENT-FILE.
+       01  STUDENTDATA.
+           02  STUDENT-FILE-KEY.
+               03 STUDENTNUMBER    PIC 9(7).
+               03 TRANSACTION-SEQ  PIC 9(3).
+           02  RECORD-TYPE         PIC X(1).
+               88 ENROLLMENT-RECORD VALUE "1".
+               88 PAYMENT-RECORD    VALUE "2".
+           02 FILLER   PIC A(1) VALUE " ".
+           02  TUITIONOWED     PIC 9(5).
+           02 FILLER   PIC A(1) VALUE " ".
+           02  STUDENTNAME     PIC A(40).
+           02 FILLER   PIC A(1) VALUE " ".
+           02  OPERATOR-ID     PIC X(4).
+       01  PAYMENT-TRANSACTION REDEFINES STUDENTDATA.
+           02  PMT-FILE-KEY.
+               03 PMT-STUDENTNUMBER   PIC 9(7).
+               03 PMT-TRANSACTION-SEQ PIC 9(3).
+           02  PMT-RECORD-TYPE        PIC X(1).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-DATE           PIC 9(8).
+           02 FILLER                  PIC X(1).
+           02  PAYMENT-AMOUNT         PIC 9(5).
+           02 FILLER                  PIC X(1).
+           02  PMT-OPERATOR-ID        PIC X(4).
+           02 FILLER                  PIC X(32).
+
+       FD CSV-FILE.
+       01  CSV-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       01  STUDENT-FILE-STATUS PIC X(2).
+       01  EOF-FLAG PIC X VALUE "N".
+           88 END-OF-STUDENTS VALUE "Y".
+
+       01  CSV-HEADING PIC X(80) VALUE
+           "STUDENTNUMBER,TUITIONOWED,STUDENTNAME".
+
+       01  CSV-DETAIL-LINE.
+           05 CSV-NUMBER       PIC 9(7).
+           05 CSV-COMMA-1      PIC X VALUE ",".
+           05 CSV-TUITION      PIC 9(5).
+           05 CSV-COMMA-2      PIC X VALUE ",".
+           05 CSV-NAME         PIC X(40).
+
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           OPEN INPUT STUDENT-FILE.
+           IF STUDENT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open student-output.txt, status "
+                   STUDENT-FILE-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CSV-FILE.
+           WRITE CSV-LINE FROM CSV-HEADING.
+           PERFORM READ-STUDENT-RECORD.
+           PERFORM WRITE-CSV-LINE
+               UNTIL END-OF-STUDENTS.
+           CLOSE STUDENT-FILE.
+           CLOSE CSV-FILE.
+           STOP RUN.
+
+       READ-STUDENT-RECORD.
+      * Only enrollment records carry a STUDENTNAME/TUITIONOWED
+      * snapshot, so payment-transaction records are skipped here.
+           READ STUDENT-FILE NEXT RECORD
+               AT END MOVE "Y" TO EOF-FLAG
+           END-READ.
+           IF NOT END-OF-STUDENTS AND PAYMENT-RECORD
+               PERFORM READ-STUDENT-RECORD
+           END-IF.
+
+       WRITE-CSV-LINE.
+           MOVE STUDENTNUMBER TO CSV-NUMBER.
+           MOVE TUITIONOWED TO CSV-TUITION.
+           MOVE STUDENTNAME TO CSV-NAME.
+           WRITE CSV-LINE FROM CSV-DETAIL-LINE.
+           PERFORM READ-STUDENT-RECORD.
+
+      ** add other procedures here
+       END PROGRAM STUDCSV.
