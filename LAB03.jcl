@@ -0,0 +1,10 @@
+//LAB03    JOB (ACCTNO),'CAR INVENTORY LIST',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS LAB03 AGAINST THE CARFILE EXTRACT NAMED ON THE CARFILDD
+//* DD STATEMENT BELOW.  POINT CARFILDD AT A DIFFERENT EXTRACT
+//* TO RUN LAB03 AGAINST A DIFFERENT ENVIRONMENT'S DATA WITHOUT
+//* RECOMPILING THE PROGRAM.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LAB03
+//CARFILDD DD DSN=PROD.COBOLFILES.CARFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
